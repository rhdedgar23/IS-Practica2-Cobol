@@ -0,0 +1,41 @@
+//CONVBAT  JOB (ACCTNO),'CONVERSOR LOTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Corre el conversor de sistemas de numeracion en modo por lotes*
+//* leyendo BATIN (codigo de base + valor) y escribiendo BATOUT   *
+//* con el resultado de cada conversion. El PARM 'L' activa el    *
+//* modo de ejecucion por lotes; el programa corre interactivo    *
+//* si se invoca sin PARM.                                        *
+//* Cada registro de BATIN procesado con exito se anota en        *
+//* CHKPOINT. Si el paso se cae a medias, se reinicia sin repetir *
+//* conversiones con PARM='L,nnnnnnnn', donde nnnnnnnn es el      *
+//* ultimo numero de registro anotado en CHKPOINT. En un reinicio *
+//* BATOUT se abre EXTEND (no se trunca), asi que la DISP de este *
+//* paso sirve para el run inicial; un rerun con PARM='L,nnnnnnnn'*
+//* debe cambiar BATOUT a DISP=(MOD,CATLG,CATLG) ya que el        *
+//* dataset queda catalogado desde el primer run.                 *
+//* SALCONV lleva un registro de formato fijo (base y valor de    *
+//* entrada, base y valor de salida, fecha de corrida) por cada   *
+//* conversion, para que otros pasos del stream lean resultados   *
+//* directamente en vez de parsear BATOUT o el log de auditoria.  *
+//*--------------------------------------------------------------*
+//PASO1    EXEC PGM=conversorN2816_N10,PARM='L'
+//STEPLIB  DD   DSN=PROD.CONVERSOR.LOADLIB,DISP=SHR
+//BATIN    DD   DSN=PROD.CONVERSOR.INPUT,DISP=SHR
+//BATOUT   DD   DSN=PROD.CONVERSOR.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//CHKPOINT DD   DSN=PROD.CONVERSOR.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CONVERSOR.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=355,BLKSIZE=0)
+//SALCONV  DD   DSN=PROD.CONVERSOR.SALIDA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=317,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
