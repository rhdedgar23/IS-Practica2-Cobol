@@ -11,9 +11,83 @@
        IDENTIFICATION DIVISION.
        *> Se requiere el PROGRAM-ID; es el nombre del programa
        PROGRAM-ID. conversorN2816_N10.
+       *> Modificaciones:
+       *> - Se agrega modo de ejecucion por lotes (batch), controlado
+       *>   por el PARM de JCL, para correr conversiones masivas desde
+       *>   un dataset de entrada sin intervencion de un operador.
+       *> ENVIRONMENT DIVISION para los datasets del modo batch
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *>Dataset de entrada del modo lote (codigo de base + valor)
+           SELECT BATCH-IN-FILE ASSIGN TO BATIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *>Dataset de salida con los resultados del modo lote
+           SELECT BATCH-OUT-FILE ASSIGN TO BATOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *>Dataset de auditoria: una linea por cada conversion hecha,
+           *>interactiva o por lotes
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *>Dataset de checkpoint del modo lote: una linea por cada
+           *>registro de BATIN procesado con exito, para poder
+           *>reiniciar un batch interrumpido sin repetir conversiones
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *>Dataset de salida de resultados en formato fijo, para que
+           *>otros trabajos del shop consuman las conversiones como
+           *>entrada en vez de leerlas de un listado de consola
+           SELECT SALIDA-CONV-FILE ASSIGN TO SALCONV
+               ORGANIZATION IS LINE SEQUENTIAL.
        *> DATA DIVISION para variables globales
        DATA DIVISION.
+        FILE SECTION.
+        FD  BATCH-IN-FILE.
+           *>Registro de entrada: codigo de base (2) + valor (40)
+           01 BATCH-IN-RECORD.
+               02 bin-codigo-base PIC X(2).
+               02 FILLER PIC X(1).
+               02 bin-valor PIC X(40).
+
+        FD  BATCH-OUT-FILE.
+           *>160: cubre 'DEC ' o 'BIN/OCT/HEX -> ' (hasta 16) + el
+           *>valor de entrada (40) + el resultado mas ancho posible
+           *>(100 casillas de Binario/Octal/Hexadecimal) con margen.
+           01 BATCH-OUT-RECORD PIC X(160).
+
+        FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+        FD  CHECKPOINT-FILE.
+           *>Numero del ultimo registro de BATIN procesado con exito
+           01 CHECKPOINT-RECORD PIC 9(8).
+
+        FD  SALIDA-CONV-FILE.
+           COPY SALIDREC.
+
         WORKING-STORAGE SECTION.
+           *>Modo de ejecucion: 'I' interactivo (default), 'L' lote
+           01 modo-ejecucion PIC X(1) VALUE 'I'.
+               88 modo-interactivo VALUE 'I'.
+               88 modo-lote VALUE 'L'.
+           *>Switch de fin de archivo para el dataset de entrada
+           01 fin-batch PIC X(1) VALUE 'N'.
+               88 hay-fin-batch VALUE 'S'.
+           *>Tokens del PARM de JCL para el modo lote: modo ('L') y,
+           *>opcionalmente, el punto de reinicio separado por coma
+           01 parm-modo-texto PIC X(10).
+           01 parm-restart-texto PIC X(10).
+           *>Numero de registros de BATIN ya leidos en este run
+           01 batch-registro-actual PIC 9(8) VALUE 0.
+           *>Punto de reinicio: registros de BATIN a saltar porque ya
+           *>se procesaron con exito en un run anterior
+           01 batch-registro-restart PIC 9(8) VALUE 0.
+           *>Switch de validez del valor que se esta convirtiendo;
+           *>compartido entre los nucleos de conversion y sus
+           *>invocadores (interactivo o por lotes)
+           01 valor-valido PIC X(1) VALUE 'S'.
+               88 valor-es-valido VALUE 'S'.
+               88 valor-es-invalido VALUE 'N'.
            *>Opcion de Menu Principal
            01 opcion PIC 9(1).
            *>Opcion de Submenu's
@@ -25,18 +99,42 @@
            01 contaux PIC 9(3) VALUE 1.
            *>Potencia para Metodo General
            01 pot PIC 9(36) VALUE 1.
-           *>Numero decimal resultante
-           01 num_dec PIC 9(36) VALUE 0.
+           *>Numero decimal resultante (con signo, para admitir
+           *>numeros/offsets negativos)
+           01 num_dec PIC S9(36) VALUE 0.
            *>Numero a convertir
            *>y tabla de hasta 100 casillas de un caracter cada una
            01 BinOctDecHex. 02 indice OCCURS 100 PIC X(1).
 
            *>Digito de Numero Binario
-           01 digito_B PIC 9(36).
+           01 digito_B PIC S9(36).
                88 numero_B VALUES ARE 00 THRU 01.
-           *>Digito de Numero Octal     
-           01 digito_O PIC 9(36).
-               88 numero_O VALUES ARE 00 THRU 07.         
+           *>Digito de Numero Octal
+           01 digito_O PIC S9(36).
+               88 numero_O VALUES ARE 00 THRU 07.
+           *>Signo del valor que se esta convirtiendo (entrada o
+           *>resultado); compartido por los nucleos de conversion
+           01 signo-negativo PIC X(1) VALUE 'N'.
+               88 hay-signo-negativo VALUE 'Y'.
+           *>Primera casilla de BinOctDecHex que trae digito (2 si el
+           *>valor viene con signo '-' al frente, 1 si no)
+           01 primera-casilla-digito PIC 9(3) VALUE 1.
+           *>Ancho, en bits, del registro de complemento a 2 que se usa
+           *>para representar binarios negativos
+           01 ancho-complemento PIC 9(3) VALUE 64.
+           *>Primera casilla (dentro de Binario) del registro de
+           *>complemento a 2
+           01 primera-casilla-comp PIC 9(3).
+           01 acarreo-comp PIC 9(1).
+           *>Marca si CONVERSOR_N10_N2-NUCLEO representor el negativo en
+           *>complemento a 2 (bits ya cargados con el signo, sin '-'
+           *>literal) en vez de en magnitud con signo
+           01 uso-complemento PIC X(1) VALUE 'N'.
+               88 hubo-complemento VALUE 'S'.
+           *>Primera casilla con digito significativo del resultado de
+           *>un conversor N(10)->N(x), guardada antes de que el PERFORM
+           *>que lo despliega vuelva a mover cont
+           01 primera-casilla-resultado PIC 9(3).
            *>Digito de Numero Decimal
            01 digito_D PIC 9(1).
                88 numero_D VALUES ARE 00 THRU 09.
@@ -48,12 +146,114 @@
 
            01 residuo PIC 9(1).
            01 residuo_h PIC 9(2).
+           *>Digito (0-9) del residuo hexadecimal, para poder
+           *>moverlo a una casilla de Hexadecimal (PIC X)
+           01 residuo_digito PIC 9(1).
            01 Binario. 02 indice1 OCCURS 100 PIC 9(1).
            01 Octal. 02 indice2 OCCURS 100 PIC 9(1).
            01 Hexadecimal. 02 indice3 OCCURS 100 PIC X(1).
 
-      *PROCEDURE DIVISION para prodecimiento principal     
-       PROCEDURE DIVISION.
+           *>Campo editado auxiliar para volcar num_dec a texto en el
+           *>registro de auditoria, sin ceros a la izquierda
+           01 audit-numero-edit PIC -(35)9.
+           *>Copia del num_dec de entrada, para auditar N(10)->N(x);
+           *>el nucleo del metodo del residuo va consumiendo num_dec
+           01 audit-entrada-dec PIC S9(36).
+
+           *>Campos para la conversion directa N(x) <-> N(y) (sin pasar
+           *>por N(10)), agrupando/desagrupando bits sobre Binario
+           *>Longitud del valor leido de BinOctDecHex
+           01 longitud-entrada PIC 9(3).
+           *>Primera casilla (en Binario/Octal/Hexadecimal) donde
+           *>quedo cargado el valor de entrada
+           01 primera-casilla-entrada PIC 9(3).
+           *>Primera casilla con digito significativo del resultado
+           *>de una conversion directa
+           01 primera-casilla-salida PIC 9(3).
+           *>Cursores auxiliares para cargar/agrupar/desagrupar digitos
+           01 pos-entrada PIC 9(3).
+           01 pos-salida PIC 9(3).
+           *>Valor (0-15) de un grupo de bits, o de un digito octal u
+           *>hexadecimal que se esta desagrupando en bits
+           01 valor-grupo PIC 9(2).
+           *>Ancho, en bits, de la ventana fija de Binario que se usa
+           *>para agrupar/desagrupar hacia/desde octal y hexadecimal
+           *>(96 bits: multiplo comun de 3 y de 4)
+           01 ancho-grupo PIC 9(3) VALUE 96.
+           *>Primera casilla de esa ventana fija (101 - ancho-grupo)
+           01 primera-casilla-grupo PIC 9(3) VALUE 5.
+           *>Casilla donde AGRUPA-BIN-A-OCTAL/AGRUPA-BIN-A-HEX
+           *>detienen su recorrido. Normalmente igual a
+           *>primera-casilla-grupo, pero ARITMETICA_OCTAL/ARITMETICA_HEX
+           *>la adelantan hasta primera-casilla-result-arit cuando la
+           *>suma desborda la ventana fija, para no perder el bit de
+           *>acarreo que cae fuera de ella.
+           01 primera-casilla-regrupo PIC 9(3) VALUE 5.
+
+           *>Campos para la suma/resta en la misma base (binario,
+           *>octal o hexadecimal), sin pasar por decimal: los dos
+           *>operandos quedan en binario (agrupados/desagrupados con
+           *>los mismos CARGA-*/EXPANDE-* de la conversion directa) y
+           *>la suma o resta se hace bit a bit sobre esas dos tablas
+           01 OperandoA. 02 indiceA OCCURS 100 PIC 9(1).
+           01 OperandoA-Cmp REDEFINES OperandoA PIC X(100).
+           01 OperandoB. 02 indiceB OCCURS 100 PIC 9(1).
+           01 OperandoB-Cmp REDEFINES OperandoB PIC X(100).
+           01 OperandoTemp. 02 indiceT OCCURS 100 PIC 9(1).
+           *>Texto tal cual tecleado de cada operando, para el log
+           *>de auditoria (BinOctDecHex se reescribe al leer el 2o)
+           01 texto-operando-a PIC X(100).
+           01 texto-operando-b PIC X(100).
+           *>Operacion pedida: '+' suma, '-' resta
+           01 operacion-arit PIC X(1) VALUE '+'.
+               88 es-suma-arit VALUE '+'.
+               88 es-resta-arit VALUE '-'.
+           *>Acarreo (suma) o prestamo (resta) de la casilla actual
+           01 acarreo-arit PIC 9(1).
+           *>Diferencia de un bit en la resta, antes de normalizarla
+           *>a 0/1 (puede dar negativa si hay que pedir prestado)
+           01 diferencia-bit PIC S9(1).
+           *>Primera casilla con bit significativo del resultado de
+           *>una suma/resta binaria
+           01 primera-casilla-result-arit PIC 9(3).
+
+           *>Contadores para el resumen de la sesion (cuantas
+           *>conversiones de cada tipo se hicieron), que se muestra al
+           *>elegir la opcion de Salir del Menu Principal. Se van
+           *>incrementando en AUDITA-CONVERSION segun AUD-PARRAFO.
+           01 resumen-sesion.
+               02 cta-n2-n10 PIC 9(5) VALUE 0.
+               02 cta-n8-n10 PIC 9(5) VALUE 0.
+               02 cta-n16-n10 PIC 9(5) VALUE 0.
+               02 cta-n10-n2 PIC 9(5) VALUE 0.
+               02 cta-n10-n8 PIC 9(5) VALUE 0.
+               02 cta-n10-n16 PIC 9(5) VALUE 0.
+               02 cta-directas PIC 9(5) VALUE 0.
+               02 cta-aritmetica PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+           *>Area de PARM recibida desde el JCL que ejecuta el programa
+           01 PARM-AREA.
+               02 PARM-LEN PIC S9(4) COMP.
+               02 PARM-TEXT PIC X(80).
+
+      *PROCEDURE DIVISION para prodecimiento principal
+       PROCEDURE DIVISION USING PARM-AREA.
+      *PUNTO DE ENTRADA: decide si corremos interactivo o por lotes
+           PROGRAMA-INICIO.
+               OPEN EXTEND AUDIT-LOG-FILE.
+               OPEN EXTEND SALIDA-CONV-FILE.
+               IF PARM-LEN > 0 AND PARM-TEXT(1:1) = 'L'
+                   SET modo-lote TO TRUE
+                   PERFORM PARSEA-PARM-LOTE
+                       THRU PARSEA-PARM-LOTE-EXIT
+                   PERFORM BATCH-DRIVER
+                   CLOSE AUDIT-LOG-FILE
+                   CLOSE SALIDA-CONV-FILE
+                   STOP RUN
+               ELSE
+                   SET modo-interactivo TO TRUE
+               END-IF.
       *MENU PRINCIPAL
            MENU-PRINCIPAL.
                *> Opciones del menu
@@ -61,9 +261,11 @@
                DISPLAY 'Menu:'.
                DISPLAY '1. Conversion de N(x) -> N(10)'.
                DISPLAY '2. Conversion de N(10) -> N(x)'.
-               DISPLAY '3. Salir del Programa'.
+               DISPLAY '3. Conversion directa N(x) -> N(y)'.
+               DISPLAY '4. Suma/Resta en la misma base'.
+               DISPLAY '5. Salir del Programa'.
 
-           PERFORM UNTIL opcion = 3
+           PERFORM UNTIL opcion = 5
                DISPLAY 'Elige una de las opciones anteriores.'
                ACCEPT opcion
                EVALUATE opcion
@@ -72,14 +274,22 @@
                    WHEN 2
                        PERFORM SUBMENU2
                    WHEN 3
+                       PERFORM SUBMENU3
+                   WHEN 4
+                       PERFORM SUBMENU4
+                   WHEN 5
+                       PERFORM RESUMEN-SESION-REPORTE
+                           THRU RESUMEN-SESION-REPORTE-EXIT
                        DISPLAY 'Hasta pronto!'
                    WHEN OTHER
                        DISPLAY 'Opcion Invalida!'
                END-EVALUATE
       *         PERFORM MENU-PRINCIPAL
            END-PERFORM.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALIDA-CONV-FILE.
            STOP RUN.
-           
+
       * Menu Conversion N(x) a N(10)
            SUBMENU1.
                *> Opciones del submenu
@@ -101,12 +311,16 @@
                    WHEN 3
                        PERFORM CONVERSOR_N16_N10
                    WHEN 4
+                       PERFORM RESUMEN-SESION-REPORTE
+                           THRU RESUMEN-SESION-REPORTE-EXIT
                        DISPLAY 'Hasta pronto!'
                    WHEN OTHER
                        DISPLAY 'Opcion Invalida!'
                END-EVALUATE
       *         PERFORM MENU-PRINCIPAL
            END-PERFORM.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALIDA-CONV-FILE.
            STOP RUN.
 
       * Menu Conversion N(10) a N(x)
@@ -130,12 +344,85 @@
                    WHEN 3
                        PERFORM CONVERSOR_N10_N16
                    WHEN 4
+                       PERFORM RESUMEN-SESION-REPORTE
+                           THRU RESUMEN-SESION-REPORTE-EXIT
                        DISPLAY 'Hasta pronto!'
                    WHEN OTHER
                        DISPLAY 'Opcion Invalida!'
                END-EVALUATE
       *         PERFORM MENU-PRINCIPAL
            END-PERFORM.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALIDA-CONV-FILE.
+           STOP RUN.
+
+      * Menu de conversion directa N(x) -> N(y), sin pasar por N(10)
+           SUBMENU3.
+               *> Opciones del submenu
+               DISPLAY 'Conversor directo N(x) -> N(y)'.
+               DISPLAY 'Menu:'.
+               DISPLAY '1. Conversion de N(2) -> N(8)'.
+               DISPLAY '2. Conversion de N(2) -> N(16)'.
+               DISPLAY '3. Conversion de N(8) -> N(2)'.
+               DISPLAY '4. Conversion de N(8) -> N(16)'.
+               DISPLAY '5. Conversion de N(16) -> N(2)'.
+               DISPLAY '6. Conversion de N(16) -> N(8)'.
+               DISPLAY '7. Salir del Programa'.
+
+           PERFORM UNTIL opcion2 = 7
+               DISPLAY 'Elige una de las opciones anteriores.'
+               ACCEPT opcion2
+               EVALUATE opcion2
+                   WHEN 1
+                       PERFORM CONVERSOR_N2_N8
+                   WHEN 2
+                       PERFORM CONVERSOR_N2_N16
+                   WHEN 3
+                       PERFORM CONVERSOR_N8_N2
+                   WHEN 4
+                       PERFORM CONVERSOR_N8_N16
+                   WHEN 5
+                       PERFORM CONVERSOR_N16_N2
+                   WHEN 6
+                       PERFORM CONVERSOR_N16_N8
+                   WHEN 7
+                       PERFORM RESUMEN-SESION-REPORTE
+                           THRU RESUMEN-SESION-REPORTE-EXIT
+                       DISPLAY 'Hasta pronto!'
+                   WHEN OTHER
+                       DISPLAY 'Opcion Invalida!'
+               END-EVALUATE
+      *         PERFORM MENU-PRINCIPAL
+           END-PERFORM.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALIDA-CONV-FILE.
+           STOP RUN.
+
+      * Menu de suma/resta en la misma base, sin pasar por N(10)
+           SUBMENU4.
+               DISPLAY 'Suma/Resta en la misma base'.
+               DISPLAY 'Menu:'.
+               DISPLAY '1. Suma/Resta en Binario'.
+               DISPLAY '2. Suma/Resta en Octal'.
+               DISPLAY '3. Suma/Resta en Hexadecimal'.
+               DISPLAY '4. Salir del Programa'.
+
+           PERFORM UNTIL opcion2 = 4
+               DISPLAY 'Elige una de las opciones anteriores.'
+               ACCEPT opcion2
+               EVALUATE opcion2
+                   WHEN 1 PERFORM ARITMETICA_BINARIO
+                   WHEN 2 PERFORM ARITMETICA_OCTAL
+                   WHEN 3 PERFORM ARITMETICA_HEX
+                   WHEN 4
+                       PERFORM RESUMEN-SESION-REPORTE
+                           THRU RESUMEN-SESION-REPORTE-EXIT
+                       DISPLAY 'Hasta pronto!'
+                   WHEN OTHER DISPLAY 'Opcion Invalida!'
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE SALIDA-CONV-FILE.
            STOP RUN.
 
       *Conversor N2 a N10
@@ -145,33 +432,76 @@
                MOVE 1 TO pot.
                DISPLAY 'Ingresa el numero binario de tamaño 100 maximo'.
                ACCEPT BinOctDecHex.
+               PERFORM CONVERSOR_N2_N10-NUCLEO
+                   THRU CONVERSOR_N2_N10-NUCLEO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N2_N10
+               END-IF.
+               DISPLAY 'El numero decimal es ' num_dec.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Nucleo del metodo general N2->N10; lo usan tanto el modo
+      *interactivo como el modo por lotes (BATCH-PROCESA-REGISTRO).
+      *Espera el valor a convertir ya cargado en BinOctDecHex.
+           CONVERSOR_N2_N10-NUCLEO.
+               SET valor-es-valido TO TRUE.
+               MOVE 'N' TO signo-negativo.
+               MOVE 1 TO primera-casilla-digito.
                MOVE 1 TO cont.
-               *>Contamos la longitud del numero ingresado 
+               *>Contamos la longitud del numero ingresado
                PERFORM UNTIL indice(cont) = ' '
                    ADD 1 TO cont
                END-PERFORM
                *>Nos posicionamos en la ultima casilla
                SUBTRACT 1 FROM cont.
+               *>si el numero viene con signo, lo anotamos y brincamos
+               *>la primera casilla (el signo) al leer los digitos.
+               *>Nota: esto solo reconoce el signo '-' al frente; un
+               *>patron de bits en complemento a 2 (como el que entrega
+               *>CONVERSOR_N10_N2 para un negativo que no cabe en
+               *>magnitud con signo) se lee aqui como un numero positivo
+               *>grande, no se decodifica como negativo. No hay forma
+               *>de distinguir de forma general un complemento a 2 de
+               *>una magnitud sin signo igual de larga, asi que la
+               *>entrada N(2)->N(10) de este shop sigue la convencion
+               *>de signo explicito, no la de complemento a 2.
+               IF indice(1) = '-'
+                   SET hay-signo-negativo TO TRUE
+                   MOVE 2 TO primera-casilla-digito
+               END-IF.
                *>De la ultima casilla hasta la primera
-               PERFORM UNTIL cont = 0
+               PERFORM UNTIL cont < primera-casilla-digito
                    *>pasamos el digito binario a la variable digito_B
                    MOVE indice(cont) to digito_B
                    *>checamos si es parte del sistema binario
                    IF NOT numero_B THEN
                        DISPLAY 'ERROR: El digito no ' WITH NO ADVANCING
                        DISPLAY 'pertenece al Sistema Binario'
-                       GO TO CONVERSOR_N2_N10
-                   *> si lo es, 
+                       SET valor-es-invalido TO TRUE
+                       MOVE primera-casilla-digito TO cont
+                       SUBTRACT 1 FROM cont
+                   *> si lo es,
                    ELSE
                        *>realizamos el metodo general
                        COMPUTE num_dec = num_dec + (pot * digito_B)
                        MULTIPLY 2 BY pot
-                       SUBTRACT 1 FROM cont 
+                       SUBTRACT 1 FROM cont
                    END-IF
-               END-PERFORM 
-               DISPLAY 'El numero decimal es ' num_dec.
-               GO TO MENU-PRINCIPAL.
-               STOP RUN.
+               END-PERFORM.
+               IF valor-es-valido AND hay-signo-negativo
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+               IF valor-es-valido
+                   MOVE 'CONVERSOR_N2_N10' TO AUD-PARRAFO
+                   MOVE BinOctDecHex TO AUD-ENTRADA
+                   MOVE 'BIN' TO AUD-BASE
+                   MOVE num_dec TO audit-numero-edit
+                   MOVE audit-numero-edit TO AUD-RESULTADO
+                   PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT
+               END-IF.
+           CONVERSOR_N2_N10-NUCLEO-EXIT.
+               EXIT.
 
       *Conversor N8 a N10
            CONVERSOR_N8_N10.
@@ -180,33 +510,67 @@
                MOVE 1 TO pot.
                DISPLAY 'Ingresa el numero octal de tamaño 100 maximo'.
                ACCEPT BinOctDecHex.
+               PERFORM CONVERSOR_N8_N10-NUCLEO
+                   THRU CONVERSOR_N8_N10-NUCLEO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N8_N10
+               END-IF.
+               DISPLAY 'El numero decimal es ' num_dec.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Nucleo del metodo general N8->N10; lo usan tanto el modo
+      *interactivo como el modo por lotes (BATCH-PROCESA-REGISTRO).
+      *Espera el valor a convertir ya cargado en BinOctDecHex.
+           CONVERSOR_N8_N10-NUCLEO.
+               SET valor-es-valido TO TRUE.
+               MOVE 'N' TO signo-negativo.
+               MOVE 1 TO primera-casilla-digito.
                MOVE 1 TO cont.
-               *>Contamos la longitud del numero ingresado 
+               *>Contamos la longitud del numero ingresado
                PERFORM UNTIL indice(cont) = ' '
                    ADD 1 TO cont
                END-PERFORM
                *>Nos posicionamos en la ultima casilla
                SUBTRACT 1 FROM cont.
+               *>si el numero viene con signo, lo anotamos y brincamos
+               *>la primera casilla (el signo) al leer los digitos
+               IF indice(1) = '-'
+                   SET hay-signo-negativo TO TRUE
+                   MOVE 2 TO primera-casilla-digito
+               END-IF.
                *>De la ultima casilla hasta la primera
-               PERFORM UNTIL cont = 0
+               PERFORM UNTIL cont < primera-casilla-digito
                    *>pasamos el digito octal a la variable digito_O
                    MOVE indice(cont) to digito_O
                    *>checamos si es parte del sistema octal
                    IF NOT numero_O THEN
                        DISPLAY 'ERROR: El digito no ' WITH NO ADVANCING
                        DISPLAY 'pertenece al Sistema Octal'
-                       GO TO CONVERSOR_N8_N10
-                   *> si lo es, 
+                       SET valor-es-invalido TO TRUE
+                       MOVE primera-casilla-digito TO cont
+                       SUBTRACT 1 FROM cont
+                   *> si lo es,
                    ELSE
                        *>realizamos el metodo general
                        COMPUTE num_dec = num_dec + (pot * digito_O)
                        MULTIPLY 8 BY pot
-                       SUBTRACT 1 FROM cont 
+                       SUBTRACT 1 FROM cont
                    END-IF
-               END-PERFORM 
-               DISPLAY 'El numero decimal es ' num_dec.
-               GO TO MENU-PRINCIPAL.
-               STOP RUN.
+               END-PERFORM.
+               IF valor-es-valido AND hay-signo-negativo
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+               IF valor-es-valido
+                   MOVE 'CONVERSOR_N8_N10' TO AUD-PARRAFO
+                   MOVE BinOctDecHex TO AUD-ENTRADA
+                   MOVE 'OCT' TO AUD-BASE
+                   MOVE num_dec TO audit-numero-edit
+                   MOVE audit-numero-edit TO AUD-RESULTADO
+                   PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT
+               END-IF.
+           CONVERSOR_N8_N10-NUCLEO-EXIT.
+               EXIT.
 
       *Conversor N16 a N10
            CONVERSOR_N16_N10.
@@ -216,128 +580,1520 @@
                DISPLAY 'Ingresa el numero ' WITH NO ADVANCING
                DISPLAY 'hexadecimal de tamaño 100 maximo'.
                ACCEPT BinOctDecHex.
+               PERFORM CONVERSOR_N16_N10-NUCLEO
+                   THRU CONVERSOR_N16_N10-NUCLEO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N16_N10
+               END-IF.
+               DISPLAY 'El numero decimal es ' num_dec.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Nucleo del metodo general N16->N10; lo usan tanto el modo
+      *interactivo como el modo por lotes (BATCH-PROCESA-REGISTRO).
+      *Espera el valor a convertir ya cargado en BinOctDecHex.
+           CONVERSOR_N16_N10-NUCLEO.
+               SET valor-es-valido TO TRUE.
+               MOVE 'N' TO signo-negativo.
+               MOVE 1 TO primera-casilla-digito.
                MOVE 1 TO cont.
-               *>Contamos la longitud del numero ingresado 
+               *>Contamos la longitud del numero ingresado
                PERFORM UNTIL indice(cont) = ' '
                    ADD 1 TO cont
                END-PERFORM
                *>Nos posicionamos en la ultima casilla
                SUBTRACT 1 FROM cont.
+               *>si el numero viene con signo, lo anotamos y brincamos
+               *>la primera casilla (el signo) al leer los digitos
+               IF indice(1) = '-'
+                   SET hay-signo-negativo TO TRUE
+                   MOVE 2 TO primera-casilla-digito
+               END-IF.
                *>De la ultima casilla hasta la primera
-               PERFORM UNTIL cont = 0
+               PERFORM UNTIL cont < primera-casilla-digito
                    *>pasamos el digito hexadecimal a la variable digito_H
                    MOVE indice(cont) to digito_H
                    *>checamos si es parte del sistema hexadecimal
                    IF NOT (numero_H OR letra_H)  THEN
                        DISPLAY 'ERROR: El digito no ' WITH NO ADVANCING
                        DISPLAY 'pertenece al Sistema Hexadecimal'
-                       *>GO TO CONVERSOR_N16_N10
+                       SET valor-es-invalido TO TRUE
+                       MOVE primera-casilla-digito TO cont
+                       SUBTRACT 1 FROM cont
                    *> si lo es,
-                   *> obtenemos el valor numerico de numero_H 
+                   *> obtenemos el valor numerico de numero_H
                    ELSE IF numero_H THEN
                        COMPUTE val_H = FUNCTION NUMVAL(digito_H)
-                       DISPLAY val_H                         
                        COMPUTE num_dec = num_dec + (pot * val_H)
                        MULTIPLY 16 BY pot
-                       SUBTRACT 1 FROM cont        
+                       SUBTRACT 1 FROM cont
                    ELSE IF letra_H THEN
-                       IF digito_H = 'A' 
+                       IF digito_H = 'A'
                            MOVE 10 TO val_H
-                           DISPLAY val_H                         
                            COMPUTE num_dec = num_dec + (pot * val_H)
                            MULTIPLY 16 BY pot
                            SUBTRACT 1 FROM cont
-                       ELSE IF digito_H = 'B' 
+                       ELSE IF digito_H = 'B'
                            MOVE 11 TO val_H
-                           DISPLAY val_H                         
                            COMPUTE num_dec = num_dec + (pot * val_H)
                            MULTIPLY 16 BY pot
                            SUBTRACT 1 FROM cont
-                       ELSE IF digito_H = 'C' 
+                       ELSE IF digito_H = 'C'
                            MOVE 12 TO val_H
-                           DISPLAY val_H                         
                            COMPUTE num_dec = num_dec + (pot * val_H)
                            MULTIPLY 16 BY pot
                            SUBTRACT 1 FROM cont
-                       ELSE IF digito_H = 'D' 
+                       ELSE IF digito_H = 'D'
                            MOVE 13 TO val_H
-                           DISPLAY val_H                         
                            COMPUTE num_dec = num_dec + (pot * val_H)
                            MULTIPLY 16 BY pot
                            SUBTRACT 1 FROM cont
-                       ELSE IF digito_H = 'E' 
+                       ELSE IF digito_H = 'E'
                            MOVE 14 TO val_H
-                           DISPLAY val_H                         
                            COMPUTE num_dec = num_dec + (pot * val_H)
                            MULTIPLY 16 BY pot
                            SUBTRACT 1 FROM cont
-                       ELSE IF digito_H = 'F' 
+                       ELSE IF digito_H = 'F'
                            MOVE 15 TO val_H
-                           DISPLAY val_H                         
                            COMPUTE num_dec = num_dec + (pot * val_H)
                            MULTIPLY 16 BY pot
                            SUBTRACT 1 FROM cont
-                       END-IF     
-               END-PERFORM 
-               DISPLAY 'El numero decimal es ' num_dec.
-               GO TO MENU-PRINCIPAL.
-               STOP RUN.
+                       END-IF
+               END-PERFORM.
+               IF valor-es-valido AND hay-signo-negativo
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+               IF valor-es-valido
+                   MOVE 'CONVERSOR_N16_N10' TO AUD-PARRAFO
+                   MOVE BinOctDecHex TO AUD-ENTRADA
+                   MOVE 'HEX' TO AUD-BASE
+                   MOVE num_dec TO audit-numero-edit
+                   MOVE audit-numero-edit TO AUD-RESULTADO
+                   PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT
+               END-IF.
+           CONVERSOR_N16_N10-NUCLEO-EXIT.
+               EXIT.
       
       
       *Conversor N10 a N2
            CONVERSOR_N10_N2.
-               *>Reseteamos num_dec y pot
-               MOVE 0 TO num_dec.
-               MOVE 100 TO cont.
                DISPLAY 'Ingresa el numero decimal de tamaño 100 maximo'.
-               ACCEPT num_dec.
-               *> para el metodo del residuo,
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-DECIMAL-DESDE-TEXTO
+                   THRU CARGA-DECIMAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N10_N2
+               END-IF.
+               MOVE num_dec TO audit-entrada-dec.
+               *>Reseteamos cont
+               MOVE 100 TO cont.
+               PERFORM CONVERSOR_N10_N2-NUCLEO
+                   THRU CONVERSOR_N10_N2-NUCLEO-EXIT.
+               IF hubo-complemento
+                   DISPLAY 'El numero binario (complemento'
+                       ' a 2, ' ancho-complemento ' bits) es: '
+               ELSE
+                   IF hay-signo-negativo
+                       DISPLAY 'El numero binario es: -'
+                           WITH NO ADVANCING
+                   ELSE
+                       DISPLAY 'El numero binario es: '
+                   END-IF
+               END-IF.
+               MOVE primera-casilla-resultado TO contaux.
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice1(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM.
+               DISPLAY ' '.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Nucleo del metodo del residuo N10->N2; lo usan tanto el modo
+      *interactivo como el modo por lotes (BATCH-PROCESA-REGISTRO).
+      *Espera el valor a convertir ya cargado en num_dec y cont en 100.
+           CONVERSOR_N10_N2-NUCLEO.
+               MOVE 'N' TO signo-negativo.
+               MOVE 'N' TO uso-complemento.
+               IF num_dec < 0
+                   SET hay-signo-negativo TO TRUE
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+               *>El cuerpo del PERFORM de abajo nunca se ejecuta cuando
+               *>la magnitud ya es 0, asi que sembramos ese digito a
+               *>mano para que el resultado no quede fuera de rango.
+               IF num_dec = 0
+                   MOVE 0 TO indice1(cont)
+                   SUBTRACT 1 FROM cont
+               END-IF.
+               *> para el metodo del residuo (sobre la magnitud),
                *> perform hasta que el residuo se igual que 0
                PERFORM UNTIL num_dec = 0
                    COMPUTE residuo = FUNCTION MOD(num_dec, 2)
-                   DISPLAY residuo
                    MOVE residuo TO indice1(cont)
-                   *>DISPLAY cont
                    COMPUTE num_dec = num_dec/2
-                   DISPLAY num_dec
                    SUBTRACT 1 FROM cont
                END-PERFORM
-               COMPUTE cont = cont + 1
-               DISPLAY 'El numero binario es: '
-               PERFORM UNTIL cont > 100
-                   DISPLAY indice1(cont) WITH NO ADVANCING
-                   COMPUTE cont = cont + 1
-               END-PERFORM
-               DISPLAY ' '.
-               GO TO MENU-PRINCIPAL.
-               STOP RUN.
+               COMPUTE cont = cont + 1.
+               MOVE cont TO primera-casilla-resultado.
+               MOVE 101 TO primera-casilla-comp.
+               SUBTRACT ancho-complemento FROM primera-casilla-comp.
+               IF hay-signo-negativo
+                       AND primera-casilla-resultado
+                           NOT LESS THAN primera-casilla-comp
+                   *>representamos el negativo en complemento a 2
+                   SET hubo-complemento TO TRUE
+                   PERFORM CONVERSOR_N10_N2-DOSCOMP
+                   MOVE primera-casilla-comp
+                       TO primera-casilla-resultado
+               END-IF.
+               IF primera-casilla-resultado <= 100
+                   MOVE 'CONVERSOR_N10_N2' TO AUD-PARRAFO
+                   MOVE audit-entrada-dec TO audit-numero-edit
+                   MOVE audit-numero-edit TO AUD-ENTRADA
+                   MOVE 'DEC' TO AUD-BASE
+                   *>En complemento a 2 el signo ya esta codificado en
+                   *>los bits, asi que no se antepone un '-' literal
+                   IF hay-signo-negativo AND NOT hubo-complemento
+                       STRING '-' Binario(primera-casilla-resultado:
+                           101 - primera-casilla-resultado)
+                           DELIMITED BY SIZE INTO AUD-RESULTADO
+                   ELSE
+                       MOVE Binario(primera-casilla-resultado:
+                           101 - primera-casilla-resultado)
+                           TO AUD-RESULTADO
+                   END-IF
+                   PERFORM AUDITA-CONVERSION
+                       THRU AUDITA-CONVERSION-EXIT
+               END-IF.
+           CONVERSOR_N10_N2-NUCLEO-EXIT.
+               EXIT.
+
+      *Calcula el complemento a 2 de la magnitud binaria que ya esta en
+      *Binario(primera-casilla-resultado:100), sobre una ventana fija
+      *de ancho-complemento bits (las ultimas casillas de Binario):
+      *rellena de ceros a la izquierda, invierte cada bit y suma 1.
+           CONVERSOR_N10_N2-DOSCOMP.
+               MOVE primera-casilla-comp TO contaux.
+               PERFORM UNTIL contaux = primera-casilla-resultado
+                   MOVE 0 TO indice1(contaux)
+                   ADD 1 TO contaux
+               END-PERFORM.
+               MOVE primera-casilla-comp TO contaux.
+               PERFORM UNTIL contaux > 100
+                   IF indice1(contaux) = 0
+                       MOVE 1 TO indice1(contaux)
+                   ELSE
+                       MOVE 0 TO indice1(contaux)
+                   END-IF
+                   ADD 1 TO contaux
+               END-PERFORM.
+               MOVE 1 TO acarreo-comp.
+               MOVE 100 TO contaux.
+               PERFORM UNTIL acarreo-comp = 0
+                       OR contaux < primera-casilla-comp
+                   IF indice1(contaux) = 0
+                       MOVE 1 TO indice1(contaux)
+                       MOVE 0 TO acarreo-comp
+                   ELSE
+                       MOVE 0 TO indice1(contaux)
+                       MOVE 1 TO acarreo-comp
+                   END-IF
+                   SUBTRACT 1 FROM contaux
+               END-PERFORM.
+           CONVERSOR_N10_N2-DOSCOMP-EXIT.
+               EXIT.
       *Conversor N10 a N8
            CONVERSOR_N10_N8.
-               *>Reseteamos num_dec y pot
-               MOVE 0 TO num_dec.
-               MOVE 100 TO cont.
                DISPLAY 'Ingresa el numero decimal de tamaño 100 maximo'.
-               ACCEPT num_dec.
-               *> para el metodo del residuo,
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-DECIMAL-DESDE-TEXTO
+                   THRU CARGA-DECIMAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N10_N8
+               END-IF.
+               MOVE num_dec TO audit-entrada-dec.
+               *>Reseteamos cont
+               MOVE 100 TO cont.
+               PERFORM CONVERSOR_N10_N8-NUCLEO
+                   THRU CONVERSOR_N10_N8-NUCLEO-EXIT.
+               IF hay-signo-negativo
+                   DISPLAY 'El numero octal es: -' WITH NO ADVANCING
+               ELSE
+                   DISPLAY 'El numero octal es: '
+               END-IF.
+               MOVE primera-casilla-resultado TO contaux.
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice2(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM.
+               DISPLAY ' '.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Nucleo del metodo del residuo N10->N8; lo usan tanto el modo
+      *interactivo como el modo por lotes (BATCH-PROCESA-REGISTRO).
+      *Espera el valor a convertir ya cargado en num_dec y cont en 100.
+           CONVERSOR_N10_N8-NUCLEO.
+               MOVE 'N' TO signo-negativo.
+               IF num_dec < 0
+                   SET hay-signo-negativo TO TRUE
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+               *>El cuerpo del PERFORM de abajo nunca se ejecuta cuando
+               *>la magnitud ya es 0, asi que sembramos ese digito a
+               *>mano para que el resultado no quede fuera de rango.
+               IF num_dec = 0
+                   MOVE 0 TO indice2(cont)
+                   SUBTRACT 1 FROM cont
+               END-IF.
+               *> para el metodo del residuo (sobre la magnitud),
                *> perform hasta que el residuo sea igual que 0
                PERFORM UNTIL num_dec = 0
                    COMPUTE residuo = FUNCTION MOD(num_dec, 8)
-                   DISPLAY residuo
                    MOVE residuo TO indice2(cont)
-                   *>DISPLAY cont
                    COMPUTE num_dec = num_dec/8
-                   DISPLAY num_dec
                    SUBTRACT 1 FROM cont
                END-PERFORM
-               COMPUTE cont = cont + 1
-               DISPLAY 'El numero octal es: '
-               PERFORM UNTIL cont > 100
-                   DISPLAY indice2(cont) WITH NO ADVANCING
-                   COMPUTE cont = cont + 1
+               COMPUTE cont = cont + 1.
+               MOVE cont TO primera-casilla-resultado.
+               IF primera-casilla-resultado <= 100
+                   MOVE 'CONVERSOR_N10_N8' TO AUD-PARRAFO
+                   MOVE audit-entrada-dec TO audit-numero-edit
+                   MOVE audit-numero-edit TO AUD-ENTRADA
+                   MOVE 'DEC' TO AUD-BASE
+                   IF hay-signo-negativo
+                       STRING '-' Octal(primera-casilla-resultado:
+                           101 - primera-casilla-resultado)
+                           DELIMITED BY SIZE INTO AUD-RESULTADO
+                   ELSE
+                       MOVE Octal(primera-casilla-resultado:
+                           101 - primera-casilla-resultado)
+                           TO AUD-RESULTADO
+                   END-IF
+                   PERFORM AUDITA-CONVERSION
+                       THRU AUDITA-CONVERSION-EXIT
+               END-IF.
+           CONVERSOR_N10_N8-NUCLEO-EXIT.
+               EXIT.
+
+      *Conversor N10 a N16
+           CONVERSOR_N10_N16.
+               DISPLAY 'Ingresa el numero decimal de tamaño 100 maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-DECIMAL-DESDE-TEXTO
+                   THRU CARGA-DECIMAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N10_N16
+               END-IF.
+               MOVE num_dec TO audit-entrada-dec.
+               *>Reseteamos cont
+               MOVE 100 TO cont.
+               PERFORM CONVERSOR_N10_N16-NUCLEO
+                   THRU CONVERSOR_N10_N16-NUCLEO-EXIT.
+               IF hay-signo-negativo
+                   DISPLAY 'El numero hexadecimal es: -'
+                       WITH NO ADVANCING
+               ELSE
+                   DISPLAY 'El numero hexadecimal es: '
+               END-IF.
+               MOVE primera-casilla-resultado TO contaux.
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice3(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM.
+               DISPLAY ' '.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Nucleo del metodo del residuo N10->N16; lo usan tanto el modo
+      *interactivo como el modo por lotes (BATCH-PROCESA-REGISTRO).
+      *Espera el valor a convertir ya cargado en num_dec y cont en 100.
+           CONVERSOR_N10_N16-NUCLEO.
+               MOVE 'N' TO signo-negativo.
+               IF num_dec < 0
+                   SET hay-signo-negativo TO TRUE
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+               *>El cuerpo del PERFORM de abajo nunca se ejecuta cuando
+               *>la magnitud ya es 0, asi que sembramos ese digito a
+               *>mano para que el resultado no quede fuera de rango.
+               IF num_dec = 0
+                   MOVE 0 TO residuo_digito
+                   MOVE residuo_digito TO indice3(cont)
+                   SUBTRACT 1 FROM cont
+               END-IF.
+               *> para el metodo del residuo (sobre la magnitud),
+               *> perform hasta que el residuo sea igual que 0
+               PERFORM UNTIL num_dec = 0
+                   COMPUTE residuo_h = FUNCTION MOD(num_dec, 16)
+                   *>mapeamos los residuos de 10-15 a las letras A-F
+                   EVALUATE residuo_h
+                       WHEN 10 MOVE 'A' TO indice3(cont)
+                       WHEN 11 MOVE 'B' TO indice3(cont)
+                       WHEN 12 MOVE 'C' TO indice3(cont)
+                       WHEN 13 MOVE 'D' TO indice3(cont)
+                       WHEN 14 MOVE 'E' TO indice3(cont)
+                       WHEN 15 MOVE 'F' TO indice3(cont)
+                       WHEN OTHER
+                           MOVE residuo_h TO residuo_digito
+                           MOVE residuo_digito TO indice3(cont)
+                   END-EVALUATE
+                   COMPUTE num_dec = num_dec/16
+                   SUBTRACT 1 FROM cont
+               END-PERFORM
+               COMPUTE cont = cont + 1.
+               MOVE cont TO primera-casilla-resultado.
+               IF primera-casilla-resultado <= 100
+                   MOVE 'CONVERSOR_N10_N16' TO AUD-PARRAFO
+                   MOVE audit-entrada-dec TO audit-numero-edit
+                   MOVE audit-numero-edit TO AUD-ENTRADA
+                   MOVE 'DEC' TO AUD-BASE
+                   IF hay-signo-negativo
+                       STRING '-' Hexadecimal(primera-casilla-resultado:
+                           101 - primera-casilla-resultado)
+                           DELIMITED BY SIZE INTO AUD-RESULTADO
+                   ELSE
+                       MOVE Hexadecimal(primera-casilla-resultado:
+                           101 - primera-casilla-resultado)
+                           TO AUD-RESULTADO
+                   END-IF
+                   PERFORM AUDITA-CONVERSION
+                       THRU AUDITA-CONVERSION-EXIT
+               END-IF.
+           CONVERSOR_N10_N16-NUCLEO-EXIT.
+               EXIT.
+
+      *=================================================================
+      *Conversiones directas N(x) -> N(y), sin pasar por N(10): se
+      *cargan los digitos de entrada en su tabla (Binario/Octal/
+      *Hexadecimal) y se agrupan o desagrupan en bits sobre una
+      *ventana fija de Binario (primera-casilla-grupo:ancho-grupo),
+      *igual que el complemento a 2 usa una ventana fija sobre esa
+      *misma tabla.
+      *=================================================================
+
+      *Conversor directo N2 a N8
+           CONVERSOR_N2_N8.
+               DISPLAY 'Ingresa el numero binario de tamaño 100 maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-BINARIO-DESDE-TEXTO
+                   THRU CARGA-BINARIO-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N2_N8
+               END-IF.
+               MOVE primera-casilla-grupo TO primera-casilla-regrupo.
+               PERFORM AGRUPA-BIN-A-OCTAL THRU AGRUPA-BIN-A-OCTAL-EXIT.
+               DISPLAY 'El numero octal es: ' WITH NO ADVANCING
+               MOVE primera-casilla-salida TO contaux
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice2(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
                END-PERFORM
                DISPLAY ' '.
+               MOVE 'CONVERSOR_N2_N8' TO AUD-PARRAFO.
+               MOVE BinOctDecHex TO AUD-ENTRADA.
+               MOVE 'BIN' TO AUD-BASE.
+               MOVE Octal(primera-casilla-salida:
+                   101 - primera-casilla-salida) TO AUD-RESULTADO.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
                GO TO MENU-PRINCIPAL.
                STOP RUN.
 
-      *Conversor N10 a N16
-           CONVERSOR_N10_N16.   
+      *Conversor directo N2 a N16
+           CONVERSOR_N2_N16.
+               DISPLAY 'Ingresa el numero binario de tamaño 100 maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-BINARIO-DESDE-TEXTO
+                   THRU CARGA-BINARIO-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N2_N16
+               END-IF.
+               MOVE primera-casilla-grupo TO primera-casilla-regrupo.
+               PERFORM AGRUPA-BIN-A-HEX THRU AGRUPA-BIN-A-HEX-EXIT.
+               DISPLAY 'El numero hexadecimal es: ' WITH NO ADVANCING
+               MOVE primera-casilla-salida TO contaux
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice3(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM
+               DISPLAY ' '.
+               MOVE 'CONVERSOR_N2_N16' TO AUD-PARRAFO.
+               MOVE BinOctDecHex TO AUD-ENTRADA.
+               MOVE 'BIN' TO AUD-BASE.
+               MOVE Hexadecimal(primera-casilla-salida:
+                   101 - primera-casilla-salida) TO AUD-RESULTADO.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Conversor directo N8 a N2
+           CONVERSOR_N8_N2.
+               DISPLAY 'Ingresa el numero octal de tamaño 100 maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-OCTAL-DESDE-TEXTO
+                   THRU CARGA-OCTAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N8_N2
+               END-IF.
+               PERFORM EXPANDE-OCTAL-A-BIN
+                   THRU EXPANDE-OCTAL-A-BIN-EXIT.
+               DISPLAY 'El numero binario es: ' WITH NO ADVANCING
+               MOVE primera-casilla-salida TO contaux
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice1(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM
+               DISPLAY ' '.
+               MOVE 'CONVERSOR_N8_N2' TO AUD-PARRAFO.
+               MOVE BinOctDecHex TO AUD-ENTRADA.
+               MOVE 'OCT' TO AUD-BASE.
+               MOVE Binario(primera-casilla-salida:
+                   101 - primera-casilla-salida) TO AUD-RESULTADO.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Conversor directo N8 a N16
+           CONVERSOR_N8_N16.
+               DISPLAY 'Ingresa el numero octal de tamaño 100 maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-OCTAL-DESDE-TEXTO
+                   THRU CARGA-OCTAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N8_N16
+               END-IF.
+               PERFORM EXPANDE-OCTAL-A-BIN
+                   THRU EXPANDE-OCTAL-A-BIN-EXIT.
+               MOVE primera-casilla-grupo TO primera-casilla-regrupo.
+               PERFORM AGRUPA-BIN-A-HEX THRU AGRUPA-BIN-A-HEX-EXIT.
+               DISPLAY 'El numero hexadecimal es: ' WITH NO ADVANCING
+               MOVE primera-casilla-salida TO contaux
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice3(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM
+               DISPLAY ' '.
+               MOVE 'CONVERSOR_N8_N16' TO AUD-PARRAFO.
+               MOVE BinOctDecHex TO AUD-ENTRADA.
+               MOVE 'OCT' TO AUD-BASE.
+               MOVE Hexadecimal(primera-casilla-salida:
+                   101 - primera-casilla-salida) TO AUD-RESULTADO.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Conversor directo N16 a N2
+           CONVERSOR_N16_N2.
+               DISPLAY 'Ingresa el numero hexadecimal de tamaño 100 '
+                   'maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-HEX-DESDE-TEXTO
+                   THRU CARGA-HEX-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N16_N2
+               END-IF.
+               PERFORM EXPANDE-HEX-A-BIN THRU EXPANDE-HEX-A-BIN-EXIT.
+               DISPLAY 'El numero binario es: ' WITH NO ADVANCING
+               MOVE primera-casilla-salida TO contaux
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice1(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM
+               DISPLAY ' '.
+               MOVE 'CONVERSOR_N16_N2' TO AUD-PARRAFO.
+               MOVE BinOctDecHex TO AUD-ENTRADA.
+               MOVE 'HEX' TO AUD-BASE.
+               MOVE Binario(primera-casilla-salida:
+                   101 - primera-casilla-salida) TO AUD-RESULTADO.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Conversor directo N16 a N8
+           CONVERSOR_N16_N8.
+               DISPLAY 'Ingresa el numero hexadecimal de tamaño 100 '
+                   'maximo'.
+               ACCEPT BinOctDecHex.
+               PERFORM CARGA-HEX-DESDE-TEXTO
+                   THRU CARGA-HEX-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO CONVERSOR_N16_N8
+               END-IF.
+               PERFORM EXPANDE-HEX-A-BIN THRU EXPANDE-HEX-A-BIN-EXIT.
+               MOVE primera-casilla-grupo TO primera-casilla-regrupo.
+               PERFORM AGRUPA-BIN-A-OCTAL THRU AGRUPA-BIN-A-OCTAL-EXIT.
+               DISPLAY 'El numero octal es: ' WITH NO ADVANCING
+               MOVE primera-casilla-salida TO contaux
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice2(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM
+               DISPLAY ' '.
+               MOVE 'CONVERSOR_N16_N8' TO AUD-PARRAFO.
+               MOVE BinOctDecHex TO AUD-ENTRADA.
+               MOVE 'HEX' TO AUD-BASE.
+               MOVE Octal(primera-casilla-salida:
+                   101 - primera-casilla-salida) TO AUD-RESULTADO.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Suma o resta dos numeros binarios sin pasar por decimal; pide
+      *la operacion y los dos operandos, y delega la aritmetica bit
+      *a bit en ARITMETICA-BINARIA-NUCLEO.
+           ARITMETICA_BINARIO.
+               DISPLAY 'Suma (+) o resta (-) en Binario?'.
+               ACCEPT operacion-arit.
+               IF NOT (es-suma-arit OR es-resta-arit)
+                   DISPLAY 'ERROR: Operacion invalida, usa + o -'
+                   GO TO ARITMETICA_BINARIO
+               END-IF.
+               DISPLAY 'Ingresa el primer numero binario'.
+               ACCEPT BinOctDecHex.
+               MOVE BinOctDecHex TO texto-operando-a.
+               PERFORM CARGA-BINARIO-DESDE-TEXTO
+                   THRU CARGA-BINARIO-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO ARITMETICA_BINARIO
+               END-IF.
+               MOVE Binario TO OperandoA.
+               DISPLAY 'Ingresa el segundo numero binario'.
+               ACCEPT BinOctDecHex.
+               MOVE BinOctDecHex TO texto-operando-b.
+               PERFORM CARGA-BINARIO-DESDE-TEXTO
+                   THRU CARGA-BINARIO-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO ARITMETICA_BINARIO
+               END-IF.
+               MOVE Binario TO OperandoB.
+               PERFORM ARITMETICA-BINARIA-NUCLEO
+                   THRU ARITMETICA-BINARIA-NUCLEO-EXIT.
+               IF hay-signo-negativo
+                   DISPLAY 'El resultado binario es: -'
+                       WITH NO ADVANCING
+               ELSE
+                   DISPLAY 'El resultado binario es: '
+               END-IF.
+               MOVE primera-casilla-result-arit TO contaux.
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice1(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM.
+               DISPLAY ' '.
+               MOVE 'ARITMETICA_BINARIO' TO AUD-PARRAFO.
+               MOVE SPACES TO AUD-ENTRADA.
+               STRING texto-operando-a DELIMITED BY SPACE
+                   ' ' operacion-arit ' '
+                   texto-operando-b DELIMITED BY SPACE
+                   INTO AUD-ENTRADA.
+               MOVE 'BIN' TO AUD-BASE.
+               IF hay-signo-negativo
+                   STRING '-' Binario(primera-casilla-result-arit:
+                       101 - primera-casilla-result-arit)
+                       DELIMITED BY SIZE INTO AUD-RESULTADO
+               ELSE
+                   MOVE Binario(primera-casilla-result-arit:
+                       101 - primera-casilla-result-arit)
+                       TO AUD-RESULTADO
+               END-IF.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Suma o resta dos numeros octales sin pasar por decimal: cada
+      *operando se desagrupa a binario (EXPANDE-OCTAL-A-BIN) antes de
+      *la aritmetica bit a bit, y el resultado se reagrupa a octal.
+           ARITMETICA_OCTAL.
+               DISPLAY 'Suma (+) o resta (-) en Octal?'.
+               ACCEPT operacion-arit.
+               IF NOT (es-suma-arit OR es-resta-arit)
+                   DISPLAY 'ERROR: Operacion invalida, usa + o -'
+                   GO TO ARITMETICA_OCTAL
+               END-IF.
+               DISPLAY 'Ingresa el primer numero octal'.
+               ACCEPT BinOctDecHex.
+               MOVE BinOctDecHex TO texto-operando-a.
+               PERFORM CARGA-OCTAL-DESDE-TEXTO
+                   THRU CARGA-OCTAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO ARITMETICA_OCTAL
+               END-IF.
+               PERFORM EXPANDE-OCTAL-A-BIN
+                   THRU EXPANDE-OCTAL-A-BIN-EXIT.
+               MOVE Binario TO OperandoA.
+               DISPLAY 'Ingresa el segundo numero octal'.
+               ACCEPT BinOctDecHex.
+               MOVE BinOctDecHex TO texto-operando-b.
+               PERFORM CARGA-OCTAL-DESDE-TEXTO
+                   THRU CARGA-OCTAL-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO ARITMETICA_OCTAL
+               END-IF.
+               PERFORM EXPANDE-OCTAL-A-BIN
+                   THRU EXPANDE-OCTAL-A-BIN-EXIT.
+               MOVE Binario TO OperandoB.
+               PERFORM ARITMETICA-BINARIA-NUCLEO
+                   THRU ARITMETICA-BINARIA-NUCLEO-EXIT.
+      *>Si la suma desbordo la ventana fija de 96 bits, el acarreo
+      *>quedo en una casilla anterior a primera-casilla-grupo; hay que
+      *>adelantar el recorrido hasta ahi para no perderlo.
+               IF primera-casilla-result-arit < primera-casilla-grupo
+                   MOVE primera-casilla-result-arit
+                       TO primera-casilla-regrupo
+               ELSE
+                   MOVE primera-casilla-grupo TO primera-casilla-regrupo
+               END-IF.
+               PERFORM AGRUPA-BIN-A-OCTAL THRU AGRUPA-BIN-A-OCTAL-EXIT.
+               IF hay-signo-negativo
+                   DISPLAY 'El resultado octal es: -'
+                       WITH NO ADVANCING
+               ELSE
+                   DISPLAY 'El resultado octal es: '
+               END-IF.
+               MOVE primera-casilla-salida TO contaux.
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice2(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM.
+               DISPLAY ' '.
+               MOVE 'ARITMETICA_OCTAL' TO AUD-PARRAFO.
+               MOVE SPACES TO AUD-ENTRADA.
+               STRING texto-operando-a DELIMITED BY SPACE
+                   ' ' operacion-arit ' '
+                   texto-operando-b DELIMITED BY SPACE
+                   INTO AUD-ENTRADA.
+               MOVE 'OCT' TO AUD-BASE.
+               IF hay-signo-negativo
+                   STRING '-' Octal(primera-casilla-salida:
+                       101 - primera-casilla-salida)
+                       DELIMITED BY SIZE INTO AUD-RESULTADO
+               ELSE
+                   MOVE Octal(primera-casilla-salida:
+                       101 - primera-casilla-salida) TO AUD-RESULTADO
+               END-IF.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Suma o resta dos numeros hexadecimales sin pasar por decimal:
+      *cada operando se desagrupa a binario (EXPANDE-HEX-A-BIN) antes
+      *de la aritmetica bit a bit, y el resultado se reagrupa a hex.
+           ARITMETICA_HEX.
+               DISPLAY 'Suma (+) o resta (-) en Hexadecimal?'.
+               ACCEPT operacion-arit.
+               IF NOT (es-suma-arit OR es-resta-arit)
+                   DISPLAY 'ERROR: Operacion invalida, usa + o -'
+                   GO TO ARITMETICA_HEX
+               END-IF.
+               DISPLAY 'Ingresa el primer numero hexadecimal'.
+               ACCEPT BinOctDecHex.
+               MOVE BinOctDecHex TO texto-operando-a.
+               PERFORM CARGA-HEX-DESDE-TEXTO
+                   THRU CARGA-HEX-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO ARITMETICA_HEX
+               END-IF.
+               PERFORM EXPANDE-HEX-A-BIN THRU EXPANDE-HEX-A-BIN-EXIT.
+               MOVE Binario TO OperandoA.
+               DISPLAY 'Ingresa el segundo numero hexadecimal'.
+               ACCEPT BinOctDecHex.
+               MOVE BinOctDecHex TO texto-operando-b.
+               PERFORM CARGA-HEX-DESDE-TEXTO
+                   THRU CARGA-HEX-DESDE-TEXTO-EXIT.
+               IF valor-es-invalido
+                   GO TO ARITMETICA_HEX
+               END-IF.
+               PERFORM EXPANDE-HEX-A-BIN THRU EXPANDE-HEX-A-BIN-EXIT.
+               MOVE Binario TO OperandoB.
+               PERFORM ARITMETICA-BINARIA-NUCLEO
+                   THRU ARITMETICA-BINARIA-NUCLEO-EXIT.
+      *>Si la suma desbordo la ventana fija de 96 bits, el acarreo
+      *>quedo en una casilla anterior a primera-casilla-grupo; hay que
+      *>adelantar el recorrido hasta ahi para no perderlo.
+               IF primera-casilla-result-arit < primera-casilla-grupo
+                   MOVE primera-casilla-result-arit
+                       TO primera-casilla-regrupo
+               ELSE
+                   MOVE primera-casilla-grupo TO primera-casilla-regrupo
+               END-IF.
+               PERFORM AGRUPA-BIN-A-HEX THRU AGRUPA-BIN-A-HEX-EXIT.
+               IF hay-signo-negativo
+                   DISPLAY 'El resultado hexadecimal es: -'
+                       WITH NO ADVANCING
+               ELSE
+                   DISPLAY 'El resultado hexadecimal es: '
+               END-IF.
+               MOVE primera-casilla-salida TO contaux.
+               PERFORM UNTIL contaux > 100
+                   DISPLAY indice3(contaux) WITH NO ADVANCING
+                   ADD 1 TO contaux
+               END-PERFORM.
+               DISPLAY ' '.
+               MOVE 'ARITMETICA_HEX' TO AUD-PARRAFO.
+               MOVE SPACES TO AUD-ENTRADA.
+               STRING texto-operando-a DELIMITED BY SPACE
+                   ' ' operacion-arit ' '
+                   texto-operando-b DELIMITED BY SPACE
+                   INTO AUD-ENTRADA.
+               MOVE 'HEX' TO AUD-BASE.
+               IF hay-signo-negativo
+                   STRING '-' Hexadecimal(primera-casilla-salida:
+                       101 - primera-casilla-salida)
+                       DELIMITED BY SIZE INTO AUD-RESULTADO
+               ELSE
+                   MOVE Hexadecimal(primera-casilla-salida:
+                       101 - primera-casilla-salida) TO AUD-RESULTADO
+               END-IF.
+               PERFORM AUDITA-CONVERSION THRU AUDITA-CONVERSION-EXIT.
+               GO TO MENU-PRINCIPAL.
+               STOP RUN.
+
+      *Carga BinOctDecHex (texto) en Binario/indice1, validando cada
+      *digito con digito_B/numero_B; limpia la tabla primero para que
+      *las casillas fuera del valor queden en cero (extension a la
+      *izquierda con ceros).
+           CARGA-BINARIO-DESDE-TEXTO.
+               SET valor-es-valido TO TRUE.
+               MOVE 1 TO pos-entrada.
+               PERFORM UNTIL pos-entrada > 100
+                   MOVE 0 TO indice1(pos-entrada)
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               MOVE 1 TO cont.
+               PERFORM UNTIL indice(cont) = ' '
+                   ADD 1 TO cont
+               END-PERFORM
+               SUBTRACT 1 FROM cont.
+               MOVE cont TO longitud-entrada.
+               IF longitud-entrada > ancho-grupo
+                   DISPLAY 'ERROR: El numero binario no cabe en '
+                       WITH NO ADVANCING
+                   DISPLAY ancho-grupo ' bits'
+                   SET valor-es-invalido TO TRUE
+               ELSE
+                   COMPUTE primera-casilla-entrada =
+                       101 - longitud-entrada
+                   MOVE primera-casilla-entrada TO pos-salida
+                   MOVE 1 TO pos-entrada
+                   PERFORM UNTIL pos-entrada > longitud-entrada
+                       MOVE indice(pos-entrada) TO digito_B
+                       IF NOT numero_B
+                           DISPLAY 'ERROR: El digito no '
+                               WITH NO ADVANCING
+                           DISPLAY 'pertenece al Sistema Binario'
+                           SET valor-es-invalido TO TRUE
+                           MOVE longitud-entrada TO pos-entrada
+                       ELSE
+                           MOVE digito_B TO indice1(pos-salida)
+                           ADD 1 TO pos-salida
+                       END-IF
+                       ADD 1 TO pos-entrada
+                   END-PERFORM
+               END-IF.
+           CARGA-BINARIO-DESDE-TEXTO-EXIT.
+               EXIT.
+
+      *Carga BinOctDecHex (texto) en Octal/indice2, validando cada
+      *digito con digito_O/numero_O; misma idea que la de arriba.
+           CARGA-OCTAL-DESDE-TEXTO.
+               SET valor-es-valido TO TRUE.
+               MOVE 1 TO pos-entrada.
+               PERFORM UNTIL pos-entrada > 100
+                   MOVE 0 TO indice2(pos-entrada)
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               MOVE 1 TO cont.
+               PERFORM UNTIL indice(cont) = ' '
+                   ADD 1 TO cont
+               END-PERFORM
+               SUBTRACT 1 FROM cont.
+               MOVE cont TO longitud-entrada.
+               IF longitud-entrada > ancho-grupo / 3
+                   DISPLAY 'ERROR: El numero octal no cabe en '
+                       WITH NO ADVANCING
+                   DISPLAY ancho-grupo ' bits'
+                   SET valor-es-invalido TO TRUE
+               ELSE
+                   COMPUTE primera-casilla-entrada =
+                       101 - longitud-entrada
+                   MOVE primera-casilla-entrada TO pos-salida
+                   MOVE 1 TO pos-entrada
+                   PERFORM UNTIL pos-entrada > longitud-entrada
+                       MOVE indice(pos-entrada) TO digito_O
+                       IF NOT numero_O
+                           DISPLAY 'ERROR: El digito no '
+                               WITH NO ADVANCING
+                           DISPLAY 'pertenece al Sistema Octal'
+                           SET valor-es-invalido TO TRUE
+                           MOVE longitud-entrada TO pos-entrada
+                       ELSE
+                           MOVE digito_O TO indice2(pos-salida)
+                           ADD 1 TO pos-salida
+                       END-IF
+                       ADD 1 TO pos-entrada
+                   END-PERFORM
+               END-IF.
+           CARGA-OCTAL-DESDE-TEXTO-EXIT.
+               EXIT.
+
+      *Carga BinOctDecHex (texto) en Hexadecimal/indice3, validando
+      *cada digito con digito_H/numero_H/letra_H; como indice3 ya es
+      *PIC X, el caracter validado se copia directo (sin convertir a
+      *su valor numerico; eso lo hace EXPANDE-HEX-A-BIN cuando toca).
+           CARGA-HEX-DESDE-TEXTO.
+               SET valor-es-valido TO TRUE.
+               MOVE 1 TO pos-entrada.
+               PERFORM UNTIL pos-entrada > 100
+                   MOVE '0' TO indice3(pos-entrada)
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               MOVE 1 TO cont.
+               PERFORM UNTIL indice(cont) = ' '
+                   ADD 1 TO cont
+               END-PERFORM
+               SUBTRACT 1 FROM cont.
+               MOVE cont TO longitud-entrada.
+               IF longitud-entrada > ancho-grupo / 4
+                   DISPLAY 'ERROR: El numero hexadecimal no cabe en '
+                       WITH NO ADVANCING
+                   DISPLAY ancho-grupo ' bits'
+                   SET valor-es-invalido TO TRUE
+               ELSE
+                   COMPUTE primera-casilla-entrada =
+                       101 - longitud-entrada
+                   MOVE primera-casilla-entrada TO pos-salida
+                   MOVE 1 TO pos-entrada
+                   PERFORM UNTIL pos-entrada > longitud-entrada
+                       MOVE indice(pos-entrada) TO digito_H
+                       IF NOT (numero_H OR letra_H)
+                           DISPLAY 'ERROR: El digito no '
+                               WITH NO ADVANCING
+                           DISPLAY 'pertenece al Sistema Hexadecimal'
+                           SET valor-es-invalido TO TRUE
+                           MOVE longitud-entrada TO pos-entrada
+                       ELSE
+                           MOVE indice(pos-entrada)
+                               TO indice3(pos-salida)
+                           ADD 1 TO pos-salida
+                       END-IF
+                       ADD 1 TO pos-entrada
+                   END-PERFORM
+               END-IF.
+           CARGA-HEX-DESDE-TEXTO-EXIT.
+               EXIT.
+
+      *Carga BinOctDecHex (texto) en num_dec, validando cada digito con
+      *digito_D/numero_D (igual que digito_B/numero_B y digito_O/
+      *numero_O validan binario y octal); admite un '-' en la primera
+      *casilla para numeros negativos. La usan los conversores
+      *N(10) -> N(x), tanto interactivo como por lotes, en vez de
+      *ACCEPTar num_dec directo (que trunca en silencio un digito
+      *invalido en lugar de reportarlo).
+           CARGA-DECIMAL-DESDE-TEXTO.
+               SET valor-es-valido TO TRUE.
+               MOVE 'N' TO signo-negativo.
+               MOVE 0 TO num_dec.
+               MOVE 1 TO primera-casilla-digito.
+               MOVE 1 TO cont.
+               PERFORM UNTIL indice(cont) = ' '
+                   ADD 1 TO cont
+               END-PERFORM
+               SUBTRACT 1 FROM cont.
+      *>Si despues del primer espacio queda algun caracter no
+      *>blanco, la entrada trae un espacio embebido (p.ej. '12 34')
+      *>en vez de solo relleno a la derecha; se reporta en vez de
+      *>truncar en silencio todo lo que sigue al espacio.
+               MOVE cont TO pos-entrada.
+               ADD 2 TO pos-entrada.
+               PERFORM UNTIL pos-entrada > 100
+                   IF indice(pos-entrada) NOT = ' '
+                       DISPLAY 'ERROR: El numero decimal tiene un '
+                           WITH NO ADVANCING
+                       DISPLAY 'espacio embebido'
+                       SET valor-es-invalido TO TRUE
+                       MOVE 100 TO pos-entrada
+                   END-IF
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               IF indice(1) = '-'
+                   SET hay-signo-negativo TO TRUE
+                   MOVE 2 TO primera-casilla-digito
+               END-IF.
+               MOVE primera-casilla-digito TO pos-entrada.
+               PERFORM UNTIL pos-entrada > cont
+                   MOVE indice(pos-entrada) TO digito_D
+                   IF NOT numero_D
+                       DISPLAY 'ERROR: El digito no ' WITH NO ADVANCING
+                       DISPLAY 'pertenece al Sistema Decimal'
+                       SET valor-es-invalido TO TRUE
+                       MOVE cont TO pos-entrada
+                   ELSE
+                       COMPUTE num_dec = (num_dec * 10) + digito_D
+                   END-IF
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               IF valor-es-valido AND hay-signo-negativo
+                   MULTIPLY num_dec BY -1 GIVING num_dec
+               END-IF.
+           CARGA-DECIMAL-DESDE-TEXTO-EXIT.
+               EXIT.
+
+      *Agrupa de 3 en 3 bits, desde la casilla 100 (la menos
+      *significativa) hacia primera-casilla-grupo, los bits de Binario
+      *y arma el digito octal equivalente en Octal/indice2.
+           AGRUPA-BIN-A-OCTAL.
+               MOVE 1 TO pos-entrada.
+               PERFORM UNTIL pos-entrada > 100
+                   MOVE 0 TO indice2(pos-entrada)
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               MOVE 100 TO pos-entrada.
+               MOVE 100 TO pos-salida.
+               PERFORM UNTIL pos-entrada < primera-casilla-regrupo
+                   COMPUTE valor-grupo = indice1(pos-entrada)
+                       + (indice1(pos-entrada - 1) * 2)
+                       + (indice1(pos-entrada - 2) * 4)
+                   MOVE valor-grupo TO indice2(pos-salida)
+                   SUBTRACT 3 FROM pos-entrada
+                   SUBTRACT 1 FROM pos-salida
+               END-PERFORM.
+               ADD 1 TO pos-salida.
+               MOVE pos-salida TO primera-casilla-salida.
+               PERFORM UNTIL indice2(primera-casilla-salida) NOT = 0
+                       OR primera-casilla-salida >= 100
+                   ADD 1 TO primera-casilla-salida
+               END-PERFORM.
+           AGRUPA-BIN-A-OCTAL-EXIT.
+               EXIT.
+
+      *Agrupa de 4 en 4 bits los bits de Binario y arma el digito
+      *hexadecimal equivalente (mapeando 10-15 a A-F) en
+      *Hexadecimal/indice3.
+           AGRUPA-BIN-A-HEX.
+               MOVE 1 TO pos-entrada.
+               PERFORM UNTIL pos-entrada > 100
+                   MOVE '0' TO indice3(pos-entrada)
+                   ADD 1 TO pos-entrada
+               END-PERFORM.
+               MOVE 100 TO pos-entrada.
+               MOVE 100 TO pos-salida.
+               PERFORM UNTIL pos-entrada < primera-casilla-regrupo
+                   COMPUTE valor-grupo = indice1(pos-entrada)
+                       + (indice1(pos-entrada - 1) * 2)
+                       + (indice1(pos-entrada - 2) * 4)
+                       + (indice1(pos-entrada - 3) * 8)
+                   EVALUATE valor-grupo
+                       WHEN 10 MOVE 'A' TO indice3(pos-salida)
+                       WHEN 11 MOVE 'B' TO indice3(pos-salida)
+                       WHEN 12 MOVE 'C' TO indice3(pos-salida)
+                       WHEN 13 MOVE 'D' TO indice3(pos-salida)
+                       WHEN 14 MOVE 'E' TO indice3(pos-salida)
+                       WHEN 15 MOVE 'F' TO indice3(pos-salida)
+                       WHEN OTHER
+                           MOVE valor-grupo TO residuo_digito
+                           MOVE residuo_digito TO indice3(pos-salida)
+                   END-EVALUATE
+                   SUBTRACT 4 FROM pos-entrada
+                   SUBTRACT 1 FROM pos-salida
+               END-PERFORM.
+               ADD 1 TO pos-salida.
+               MOVE pos-salida TO primera-casilla-salida.
+               PERFORM UNTIL indice3(primera-casilla-salida) NOT = '0'
+                       OR primera-casilla-salida >= 100
+                   ADD 1 TO primera-casilla-salida
+               END-PERFORM.
+           AGRUPA-BIN-A-HEX-EXIT.
+               EXIT.
+
+      *Desagrupa cada digito octal (Octal/indice2, ya cargado por
+      *CARGA-OCTAL-DESDE-TEXTO) en sus 3 bits equivalentes, de la
+      *casilla 100 hacia primera-casilla-entrada, escribiendolos en
+      *Binario dentro de la ventana fija de ancho-grupo bits.
+           EXPANDE-OCTAL-A-BIN.
+               MOVE 1 TO pos-salida.
+               PERFORM UNTIL pos-salida > 100
+                   MOVE 0 TO indice1(pos-salida)
+                   ADD 1 TO pos-salida
+               END-PERFORM.
+               MOVE 100 TO pos-entrada.
+               MOVE 100 TO pos-salida.
+               PERFORM UNTIL pos-entrada < primera-casilla-entrada
+                       OR pos-salida < primera-casilla-grupo
+                   MOVE indice2(pos-entrada) TO valor-grupo
+                   COMPUTE indice1(pos-salida) =
+                       FUNCTION MOD(valor-grupo, 2)
+                   COMPUTE valor-grupo = valor-grupo / 2
+                   COMPUTE indice1(pos-salida - 1) =
+                       FUNCTION MOD(valor-grupo, 2)
+                   COMPUTE valor-grupo = valor-grupo / 2
+                   MOVE valor-grupo TO indice1(pos-salida - 2)
+                   SUBTRACT 1 FROM pos-entrada
+                   SUBTRACT 3 FROM pos-salida
+               END-PERFORM.
+               ADD 1 TO pos-salida.
+               MOVE pos-salida TO primera-casilla-salida.
+               PERFORM UNTIL indice1(primera-casilla-salida) NOT = 0
+                       OR primera-casilla-salida >= 100
+                   ADD 1 TO primera-casilla-salida
+               END-PERFORM.
+           EXPANDE-OCTAL-A-BIN-EXIT.
+               EXIT.
+
+      *Desagrupa cada digito hexadecimal (Hexadecimal/indice3, ya
+      *cargado por CARGA-HEX-DESDE-TEXTO) en sus 4 bits equivalentes,
+      *escribiendolos en Binario dentro de la ventana fija.
+           EXPANDE-HEX-A-BIN.
+               MOVE 1 TO pos-salida.
+               PERFORM UNTIL pos-salida > 100
+                   MOVE 0 TO indice1(pos-salida)
+                   ADD 1 TO pos-salida
+               END-PERFORM.
+               MOVE 100 TO pos-entrada.
+               MOVE 100 TO pos-salida.
+               PERFORM UNTIL pos-entrada < primera-casilla-entrada
+                       OR pos-salida < primera-casilla-grupo
+                   MOVE indice3(pos-entrada) TO digito_H
+                   IF numero_H
+                       COMPUTE val_H = FUNCTION NUMVAL(digito_H)
+                   ELSE
+                       EVALUATE digito_H
+                           WHEN 'A' MOVE 10 TO val_H
+                           WHEN 'B' MOVE 11 TO val_H
+                           WHEN 'C' MOVE 12 TO val_H
+                           WHEN 'D' MOVE 13 TO val_H
+                           WHEN 'E' MOVE 14 TO val_H
+                           WHEN 'F' MOVE 15 TO val_H
+                       END-EVALUATE
+                   END-IF
+                   MOVE val_H TO valor-grupo
+                   COMPUTE indice1(pos-salida) =
+                       FUNCTION MOD(valor-grupo, 2)
+                   COMPUTE valor-grupo = valor-grupo / 2
+                   COMPUTE indice1(pos-salida - 1) =
+                       FUNCTION MOD(valor-grupo, 2)
+                   COMPUTE valor-grupo = valor-grupo / 2
+                   COMPUTE indice1(pos-salida - 2) =
+                       FUNCTION MOD(valor-grupo, 2)
+                   COMPUTE valor-grupo = valor-grupo / 2
+                   MOVE valor-grupo TO indice1(pos-salida - 3)
+                   SUBTRACT 1 FROM pos-entrada
+                   SUBTRACT 4 FROM pos-salida
+               END-PERFORM.
+               ADD 1 TO pos-salida.
+               MOVE pos-salida TO primera-casilla-salida.
+               PERFORM UNTIL indice1(primera-casilla-salida) NOT = 0
+                       OR primera-casilla-salida >= 100
+                   ADD 1 TO primera-casilla-salida
+               END-PERFORM.
+           EXPANDE-HEX-A-BIN-EXIT.
+               EXIT.
+
+      *Nucleo de la suma/resta en la misma base: espera OperandoA y
+      *OperandoB ya cargados en binario (100 casillas, extendidos a
+      *la izquierda con ceros) y operacion-arit con la operacion
+      *pedida. Para la resta, si el primer operando es menor que el
+      *segundo intercambia los operandos y marca el resultado como
+      *negativo, igual que hace el metodo del residuo N10->N2 con un
+      *num_dec negativo.
+           ARITMETICA-BINARIA-NUCLEO.
+               MOVE 'N' TO signo-negativo.
+               IF es-suma-arit
+                   PERFORM SUMA-BINARIA-NUCLEO
+                       THRU SUMA-BINARIA-NUCLEO-EXIT
+               ELSE
+                   IF OperandoA-Cmp NOT LESS THAN OperandoB-Cmp
+                       PERFORM RESTA-BINARIA-NUCLEO
+                           THRU RESTA-BINARIA-NUCLEO-EXIT
+                   ELSE
+                       SET hay-signo-negativo TO TRUE
+                       MOVE OperandoA TO OperandoTemp
+                       MOVE OperandoB TO OperandoA
+                       MOVE OperandoTemp TO OperandoB
+                       PERFORM RESTA-BINARIA-NUCLEO
+                           THRU RESTA-BINARIA-NUCLEO-EXIT
+                   END-IF
+               END-IF.
+               MOVE 1 TO primera-casilla-result-arit.
+               PERFORM UNTIL indice1(primera-casilla-result-arit)
+                       NOT = 0
+                       OR primera-casilla-result-arit >= 100
+                   ADD 1 TO primera-casilla-result-arit
+               END-PERFORM.
+           ARITMETICA-BINARIA-NUCLEO-EXIT.
+               EXIT.
+
+      *Suma OperandoA + OperandoB bit a bit (de la casilla 100, la
+      *menos significativa, hacia la 1), dejando el resultado en
+      *Binario/indice1.
+           SUMA-BINARIA-NUCLEO.
+               MOVE 0 TO acarreo-arit.
+               MOVE 100 TO contaux.
+               PERFORM UNTIL contaux = 0
+                   COMPUTE diferencia-bit = indiceA(contaux)
+                       + indiceB(contaux) + acarreo-arit
+                   IF diferencia-bit > 1
+                       SUBTRACT 2 FROM diferencia-bit
+                       MOVE 1 TO acarreo-arit
+                   ELSE
+                       MOVE 0 TO acarreo-arit
+                   END-IF
+                   MOVE diferencia-bit TO indice1(contaux)
+                   SUBTRACT 1 FROM contaux
+               END-PERFORM.
+           SUMA-BINARIA-NUCLEO-EXIT.
+               EXIT.
+
+      *Resta OperandoA - OperandoB bit a bit, pidiendo prestado cuando
+      *hace falta; asume OperandoA NOT LESS THAN OperandoB (lo
+      *garantiza ARITMETICA-BINARIA-NUCLEO antes de llamarla). Deja
+      *el resultado en Binario/indice1.
+           RESTA-BINARIA-NUCLEO.
+               MOVE 0 TO acarreo-arit.
+               MOVE 100 TO contaux.
+               PERFORM UNTIL contaux = 0
+                   COMPUTE diferencia-bit = indiceA(contaux)
+                       - indiceB(contaux) - acarreo-arit
+                   IF diferencia-bit < 0
+                       ADD 2 TO diferencia-bit
+                       MOVE 1 TO acarreo-arit
+                   ELSE
+                       MOVE 0 TO acarreo-arit
+                   END-IF
+                   MOVE diferencia-bit TO indice1(contaux)
+                   SUBTRACT 1 FROM contaux
+               END-PERFORM.
+           RESTA-BINARIA-NUCLEO-EXIT.
+               EXIT.
+
+      *Escribe una linea en el log de auditoria/transacciones y otra
+      *en el dataset de salida de resultados de formato fijo. Espera
+      *AUD-PARRAFO/AUD-ENTRADA/AUD-BASE/AUD-RESULTADO ya cargados por
+      *el nucleo que la invoca; agrega el timestamp, deriva la base de
+      *salida a partir de AUD-PARRAFO, escribe ambos registros, y
+      *lleva la cuenta para el resumen de la sesion.
+           AUDITA-CONVERSION.
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+               WRITE AUDIT-LOG-RECORD.
+               MOVE AUD-BASE TO SAL-BASE-ENTRADA.
+               MOVE AUD-ENTRADA TO SAL-VALOR-ENTRADA.
+               MOVE AUD-RESULTADO TO SAL-VALOR-SALIDA.
+               MOVE AUD-TIMESTAMP(1:8) TO SAL-FECHA-CORRIDA.
+               EVALUATE AUD-PARRAFO
+                   WHEN 'CONVERSOR_N2_N10'
+                   WHEN 'CONVERSOR_N8_N10'
+                   WHEN 'CONVERSOR_N16_N10'
+                       MOVE 'DEC' TO SAL-BASE-SALIDA
+                   WHEN 'CONVERSOR_N10_N2'
+                   WHEN 'CONVERSOR_N8_N2'
+                   WHEN 'CONVERSOR_N16_N2'
+                   WHEN 'ARITMETICA_BINARIO'
+                       MOVE 'BIN' TO SAL-BASE-SALIDA
+                   WHEN 'CONVERSOR_N10_N8'
+                   WHEN 'CONVERSOR_N2_N8'
+                   WHEN 'CONVERSOR_N16_N8'
+                   WHEN 'ARITMETICA_OCTAL'
+                       MOVE 'OCT' TO SAL-BASE-SALIDA
+                   WHEN 'CONVERSOR_N10_N16'
+                   WHEN 'CONVERSOR_N2_N16'
+                   WHEN 'CONVERSOR_N8_N16'
+                   WHEN 'ARITMETICA_HEX'
+                       MOVE 'HEX' TO SAL-BASE-SALIDA
+                   WHEN OTHER
+                       MOVE AUD-BASE TO SAL-BASE-SALIDA
+               END-EVALUATE.
+               WRITE SALIDA-CONV-RECORD.
+               EVALUATE AUD-PARRAFO
+                   WHEN 'CONVERSOR_N2_N10'
+                       ADD 1 TO cta-n2-n10
+                   WHEN 'CONVERSOR_N8_N10'
+                       ADD 1 TO cta-n8-n10
+                   WHEN 'CONVERSOR_N16_N10'
+                       ADD 1 TO cta-n16-n10
+                   WHEN 'CONVERSOR_N10_N2'
+                       ADD 1 TO cta-n10-n2
+                   WHEN 'CONVERSOR_N10_N8'
+                       ADD 1 TO cta-n10-n8
+                   WHEN 'CONVERSOR_N10_N16'
+                       ADD 1 TO cta-n10-n16
+                   WHEN 'ARITMETICA_BINARIO'
+                   WHEN 'ARITMETICA_OCTAL'
+                   WHEN 'ARITMETICA_HEX'
+                       ADD 1 TO cta-aritmetica
+                   WHEN OTHER
+                       *>conversiones directas N(x) -> N(y) de SUBMENU3
+                       ADD 1 TO cta-directas
+               END-EVALUATE.
+           AUDITA-CONVERSION-EXIT.
+               EXIT.
+
+      *Muestra el resumen de conversiones de la sesion, desglosado por
+      *el parrafo que las atendio; se despliega al salir del Menu
+      *Principal (modo interactivo).
+           RESUMEN-SESION-REPORTE.
+               DISPLAY ' '.
+               DISPLAY '=== Resumen de la sesion ==='.
+               DISPLAY 'CONVERSOR_N2_N10:   ' cta-n2-n10.
+               DISPLAY 'CONVERSOR_N8_N10:   ' cta-n8-n10.
+               DISPLAY 'CONVERSOR_N16_N10:  ' cta-n16-n10.
+               DISPLAY 'CONVERSOR_N10_N2:   ' cta-n10-n2.
+               DISPLAY 'CONVERSOR_N10_N8:   ' cta-n10-n8.
+               DISPLAY 'CONVERSOR_N10_N16:  ' cta-n10-n16.
+               DISPLAY 'Conversiones directas N(x)->N(y): '
+                   cta-directas.
+               DISPLAY 'Sumas/restas en la misma base:   '
+                   cta-aritmetica.
+           RESUMEN-SESION-REPORTE-EXIT.
+               EXIT.
+
+      *Conductor del modo por lotes: abre el dataset de entrada y el
+      *de salida, y por cada registro leido llama al nucleo de
+      *conversion que corresponda segun el codigo de base, igual que
+      *si fuera tecleado desde el menu interactivo.
+           BATCH-DRIVER.
+               MOVE 'N' TO fin-batch.
+               MOVE 0 TO batch-registro-actual.
+               OPEN INPUT BATCH-IN-FILE.
+      *>En un reinicio (PARM='L,nnnnnnnn') BATOUT ya trae las
+      *>salidas de los registros que el run anterior proceso con
+      *>exito; abrirlo OUTPUT aqui los borraria. Solo se trunca en
+      *>un run desde cero (sin punto de reinicio).
+               IF batch-registro-restart > 0
+                   OPEN EXTEND BATCH-OUT-FILE
+               ELSE
+                   OPEN OUTPUT BATCH-OUT-FILE
+               END-IF.
+      *>Mismo criterio que BATOUT: en un reinicio, CHKPOINT ya trae
+      *>los numeros de registro de runs anteriores y no debe
+      *>truncarse; en un run desde cero, si se abriera EXTEND
+      *>arrastraria numeros de registro de un run previo no
+      *>relacionado.
+               IF batch-registro-restart > 0
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF.
+               PERFORM UNTIL hay-fin-batch
+                   READ BATCH-IN-FILE
+                       AT END
+                           MOVE 'S' TO fin-batch
+                       NOT AT END
+                           ADD 1 TO batch-registro-actual
+                           IF batch-registro-actual >
+                                   batch-registro-restart
+                               PERFORM BATCH-PROCESA-REGISTRO
+                               PERFORM ESCRIBE-CHECKPOINT
+                                   THRU ESCRIBE-CHECKPOINT-EXIT
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE BATCH-IN-FILE.
+               CLOSE BATCH-OUT-FILE.
+               CLOSE CHECKPOINT-FILE.
+
+      *Extrae del PARM de JCL el punto de reinicio para un batch
+      *interrumpido: PARM='L' arranca desde el primer registro de
+      *BATIN; PARM='L,nnnnnnnn' salta los primeros nnnnnnnn registros,
+      *ya procesados con exito en un run anterior (el operador toma
+      *ese numero del ultimo CHECKPOINT-RECORD escrito en CHKPOINT
+      *antes de que el run previo se cayera).
+           PARSEA-PARM-LOTE.
+               MOVE SPACES TO parm-modo-texto parm-restart-texto.
+               UNSTRING PARM-TEXT DELIMITED BY ','
+                   INTO parm-modo-texto parm-restart-texto.
+               MOVE 0 TO batch-registro-restart.
+               IF parm-restart-texto NOT = SPACES
+                   COMPUTE batch-registro-restart =
+                       FUNCTION NUMVAL(parm-restart-texto)
+               END-IF.
+           PARSEA-PARM-LOTE-EXIT.
+               EXIT.
+
+      *Anota, en el dataset de checkpoint, el numero del ultimo
+      *registro de BATIN procesado con exito; si el batch se
+      *interrumpe a medias, el siguiente run puede reiniciarse con
+      *PARM='L,nnnnnnnn' usando este valor, sin repetir conversiones.
+           ESCRIBE-CHECKPOINT.
+               MOVE batch-registro-actual TO CHECKPOINT-RECORD.
+               WRITE CHECKPOINT-RECORD.
+           ESCRIBE-CHECKPOINT-EXIT.
+               EXIT.
+
+      *Procesa un registro del dataset de entrada: codigo de base en
+      *bin-codigo-base, valor en bin-valor.
+           BATCH-PROCESA-REGISTRO.
+               EVALUATE bin-codigo-base
+                   WHEN '02'
+                       MOVE SPACES TO BinOctDecHex
+                       MOVE bin-valor TO BinOctDecHex
+                       MOVE 0 TO num_dec
+                       MOVE 1 TO pot
+                       PERFORM CONVERSOR_N2_N10-NUCLEO
+                           THRU CONVERSOR_N2_N10-NUCLEO-EXIT
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       IF valor-es-invalido
+                           STRING 'ERROR: digito binario invalido en '
+                               bin-valor
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       ELSE
+                           STRING 'BIN ' bin-valor ' -> DEC ' num_dec
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-IF
+                       WRITE BATCH-OUT-RECORD
+                   WHEN '08'
+                       MOVE SPACES TO BinOctDecHex
+                       MOVE bin-valor TO BinOctDecHex
+                       MOVE 0 TO num_dec
+                       MOVE 1 TO pot
+                       PERFORM CONVERSOR_N8_N10-NUCLEO
+                           THRU CONVERSOR_N8_N10-NUCLEO-EXIT
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       IF valor-es-invalido
+                           STRING 'ERROR: digito octal invalido en '
+                               bin-valor
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       ELSE
+                           STRING 'OCT ' bin-valor ' -> DEC ' num_dec
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-IF
+                       WRITE BATCH-OUT-RECORD
+                   WHEN '16'
+                       MOVE SPACES TO BinOctDecHex
+                       MOVE bin-valor TO BinOctDecHex
+                       MOVE 0 TO num_dec
+                       MOVE 1 TO pot
+                       PERFORM CONVERSOR_N16_N10-NUCLEO
+                           THRU CONVERSOR_N16_N10-NUCLEO-EXIT
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       IF valor-es-invalido
+                           STRING 'ERROR: digito hexadecimal invalido '
+                               'en ' bin-valor
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       ELSE
+                           STRING 'HEX ' bin-valor ' -> DEC ' num_dec
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       END-IF
+                       WRITE BATCH-OUT-RECORD
+                   WHEN 'D2'
+                       MOVE SPACES TO BinOctDecHex
+                       MOVE bin-valor TO BinOctDecHex
+                       PERFORM CARGA-DECIMAL-DESDE-TEXTO
+                           THRU CARGA-DECIMAL-DESDE-TEXTO-EXIT
+                       IF valor-es-invalido
+                           MOVE SPACES TO BATCH-OUT-RECORD
+                           STRING 'ERROR: digito decimal invalido en '
+                               bin-valor
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       ELSE
+                           MOVE num_dec TO audit-entrada-dec
+                           MOVE 100 TO cont
+                           PERFORM CONVERSOR_N10_N2-NUCLEO
+                               THRU CONVERSOR_N10_N2-NUCLEO-EXIT
+                           MOVE SPACES TO BATCH-OUT-RECORD
+                           *>Tomamos el resultado directo de Binario,
+                           *>no de AUD-RESULTADO (la NUCLEO puede saltar
+                           *>la auditoria, p.ej. nunca para magnitud 0
+                           *>despues de la correccion, pero esto evita
+                           *>depender de un efecto lateral ajeno)
+                           IF hay-signo-negativo
+                                   AND NOT hubo-complemento
+                               STRING 'DEC ' DELIMITED BY SIZE
+                                   bin-valor DELIMITED BY SPACE
+                                   ' -> BIN -' DELIMITED BY SIZE
+                                   Binario(primera-casilla-resultado:
+                                       101 - primera-casilla-resultado)
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                           ELSE
+                               STRING 'DEC ' DELIMITED BY SIZE
+                                   bin-valor DELIMITED BY SPACE
+                                   ' -> BIN ' DELIMITED BY SIZE
+                                   Binario(primera-casilla-resultado:
+                                       101 - primera-casilla-resultado)
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                           END-IF
+                       END-IF
+                       WRITE BATCH-OUT-RECORD
+                   WHEN 'D8'
+                       MOVE SPACES TO BinOctDecHex
+                       MOVE bin-valor TO BinOctDecHex
+                       PERFORM CARGA-DECIMAL-DESDE-TEXTO
+                           THRU CARGA-DECIMAL-DESDE-TEXTO-EXIT
+                       IF valor-es-invalido
+                           MOVE SPACES TO BATCH-OUT-RECORD
+                           STRING 'ERROR: digito decimal invalido en '
+                               bin-valor
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       ELSE
+                           MOVE num_dec TO audit-entrada-dec
+                           MOVE 100 TO cont
+                           PERFORM CONVERSOR_N10_N8-NUCLEO
+                               THRU CONVERSOR_N10_N8-NUCLEO-EXIT
+                           MOVE SPACES TO BATCH-OUT-RECORD
+                           *>Tomamos el resultado directo de Octal, no
+                           *>de AUD-RESULTADO (ver nota en la rama D2)
+                           IF hay-signo-negativo
+                               STRING 'DEC ' DELIMITED BY SIZE
+                                   bin-valor DELIMITED BY SPACE
+                                   ' -> OCT -' DELIMITED BY SIZE
+                                   Octal(primera-casilla-resultado:
+                                       101 - primera-casilla-resultado)
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                           ELSE
+                               STRING 'DEC ' DELIMITED BY SIZE
+                                   bin-valor DELIMITED BY SPACE
+                                   ' -> OCT ' DELIMITED BY SIZE
+                                   Octal(primera-casilla-resultado:
+                                       101 - primera-casilla-resultado)
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                           END-IF
+                       END-IF
+                       WRITE BATCH-OUT-RECORD
+                   WHEN 'D6'
+                       MOVE SPACES TO BinOctDecHex
+                       MOVE bin-valor TO BinOctDecHex
+                       PERFORM CARGA-DECIMAL-DESDE-TEXTO
+                           THRU CARGA-DECIMAL-DESDE-TEXTO-EXIT
+                       IF valor-es-invalido
+                           MOVE SPACES TO BATCH-OUT-RECORD
+                           STRING 'ERROR: digito decimal invalido en '
+                               bin-valor
+                               DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       ELSE
+                           MOVE num_dec TO audit-entrada-dec
+                           MOVE 100 TO cont
+                           PERFORM CONVERSOR_N10_N16-NUCLEO
+                               THRU CONVERSOR_N10_N16-NUCLEO-EXIT
+                           MOVE SPACES TO BATCH-OUT-RECORD
+                           *>Tomamos el resultado directo de
+                           *>Hexadecimal, no de AUD-RESULTADO (ver nota
+                           *>en la rama D2)
+                           IF hay-signo-negativo
+                               STRING 'DEC ' DELIMITED BY SIZE
+                                   bin-valor DELIMITED BY SPACE
+                                   ' -> HEX -' DELIMITED BY SIZE
+                               Hexadecimal(primera-casilla-resultado:
+                                   101 - primera-casilla-resultado)
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                           ELSE
+                               STRING 'DEC ' DELIMITED BY SIZE
+                                   bin-valor DELIMITED BY SPACE
+                                   ' -> HEX ' DELIMITED BY SIZE
+                               Hexadecimal(primera-casilla-resultado:
+                                   101 - primera-casilla-resultado)
+                                   DELIMITED BY SIZE
+                                   INTO BATCH-OUT-RECORD
+                           END-IF
+                       END-IF
+                       WRITE BATCH-OUT-RECORD
+                   WHEN OTHER
+                       MOVE SPACES TO BATCH-OUT-RECORD
+                       STRING 'ERROR: codigo de base invalido '
+                           bin-codigo-base
+                           DELIMITED BY SIZE INTO BATCH-OUT-RECORD
+                       WRITE BATCH-OUT-RECORD
+               END-EVALUATE.
