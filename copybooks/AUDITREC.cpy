@@ -0,0 +1,12 @@
+      *>Registro del log de auditoria/transacciones: una linea por
+      *>cada conversion realizada (interactiva o por lotes), para
+      *>poder reconstruir el historial de resultados.
+      *>AUD-ENTRADA a 200: la aritmetica binaria/octal/hexadecimal
+      *>concatena los dos operandos (hasta ancho-grupo=96 cada uno)
+      *>mas el operador y los separadores, hasta 195 bytes.
+       01 AUDIT-LOG-RECORD.
+           05 AUD-PARRAFO      PIC X(24).
+           05 AUD-ENTRADA      PIC X(200).
+           05 AUD-BASE         PIC X(4).
+           05 AUD-RESULTADO    PIC X(101).
+           05 AUD-TIMESTAMP    PIC X(26).
