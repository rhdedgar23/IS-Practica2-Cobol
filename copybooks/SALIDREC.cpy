@@ -0,0 +1,11 @@
+      *>Registro de salida de resultados de conversion, en formato
+      *>fijo: base y valor de entrada, base y valor de salida, y
+      *>fecha de corrida. Pensado para que otros trabajos del shop
+      *>lean los resultados como entrada, sin tener que parsear un
+      *>listado de consola.
+       01 SALIDA-CONV-RECORD.
+           05 SAL-BASE-ENTRADA     PIC X(4).
+           05 SAL-VALOR-ENTRADA    PIC X(200).
+           05 SAL-BASE-SALIDA      PIC X(4).
+           05 SAL-VALOR-SALIDA     PIC X(101).
+           05 SAL-FECHA-CORRIDA    PIC X(8).
